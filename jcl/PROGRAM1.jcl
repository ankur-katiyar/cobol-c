@@ -0,0 +1,99 @@
+//PROGRAM1 JOB (ACCTNO),'myCDLL BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* PROGRAM1.JCL
+//*
+//* OVERNIGHT BATCH WINDOW JOB STREAM FOR THE myCDLL DRIVER.
+//*
+//*   STEP010  Program1  - DRIVE THE TRANSACTION FILE THROUGH
+//*                         'cfunc', WRITE THE AUDIT LOG, THE
+//*                         RESTART CHECKPOINT, AND THE ACTUAL
+//*                         CONTROL TOTALS.
+//*   STEP020  Program3  - RECONCILE Program1'S ACTUAL CONTROL
+//*                         TOTALS AGAINST THE INDEPENDENT CONTROL
+//*                         TOTAL SUPPLIED BY THE UPSTREAM SYSTEM.
+//*                         RUNS ONLY IF STEP010 ENDED CLEAN.
+//*   STEP030  Program2  - PRINT THE RUN SUMMARY REPORT FROM THE
+//*                         AUDIT LOG.  RUNS ONLY IF STEP010 AND
+//*                         STEP020 BOTH ENDED CLEAN - A BAD ret
+//*                         code OR A FAILED RECONCILIATION MUST
+//*                         NOT BE REPORTED ON AS IF THE RUN WERE
+//*                         GOOD.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   ---------- ----  ----------------------------------------
+//*   2026-08-09 DLM   ORIGINAL JOB STREAM.
+//*   2026-08-09 DLM   ADDED STEP020 TO RECONCILE Program1'S
+//*                      ACTUAL CONTROL TOTALS AGAINST THE
+//*                      UPSTREAM CONTROL TOTAL.
+//*   2026-08-09 DLM   ADDED PARMIN SO OPERATIONS CAN SUPPLY A
+//*                      RUN-SPECIFIC str VALUE ON A MAINTENANCE
+//*                      PARAMETER CARD.
+//*   2026-08-09 DLM   ADDED AUDITOUT AND STEP030 TO PRINT THE
+//*                      RUN SUMMARY REPORT FROM THE AUDIT LOG.
+//*   2026-08-09 DLM   SPLIT CKPTIN/CKPTOUT INTO TWO GENERATIONS -
+//*                      THEY HAD BOTH POINTED AT THE SAME DATA
+//*                      SET, SO STEP010 WAS TRUNCATING ITS OWN
+//*                      CHECKPOINT BEFORE EVER READING IT BACK.
+//*   2026-08-09 DLM   CHANGED CKPTOUT AND AUDITOUT TO CATLG THE
+//*                      NEW GENERATION ON ABNORMAL TERMINATION
+//*                      TOO, NOT JUST NORMAL EOJ - DELETE ON
+//*                      ABEND WAS WIPING THE IN-FLIGHT CHECKPOINT
+//*                      AND AUDIT TRAIL FOR A RUN THAT FAILED
+//*                      PARTWAY THROUGH, WHICH IS THE ONE TIME
+//*                      BOTH NEED TO SURVIVE FOR THE RESTART.
+//*   2026-08-09 DLM   PARMIN CAN NOW ALSO CARRY THE myCDLL ENTRY
+//*                      POINT NAME SO OPS CAN POINT A RUN AT A
+//*                      PATCHED OR VERSIONED BUILD WITHOUT A
+//*                      RECOMPILE.
+//*   2026-08-09 DLM   NOTED THE ONE-TIME SETUP CKPTIN NEEDS BEFORE
+//*                      THIS JOB STREAM IS EVER RUN FOR THE FIRST
+//*                      TIME - SEE THE COMMENT ABOVE CKPTIN BELOW.
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PROGRAM1
+//STEPLIB  DD   DSN=PROD.myCDLL.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.myCDLL.TRANS.DAILY,DISP=SHR
+//PARMIN   DD   DSN=PROD.myCDLL.PARM.CARDS,DISP=SHR
+//*        CKPTIN READS THE MOST RECENT GENERATION OF THE CHECKPOINT
+//*        GDG.  ON THE VERY FIRST RUN OF THIS JOB STREAM NO
+//*        GENERATION EXISTS YET, SO DISP=SHR AGAINST G(0) WILL NOT
+//*        ALLOCATE - Program1'S SELECT OPTIONAL ON CKPT-IN-FILE
+//*        ONLY HELPS ONCE THE DD CAN BE ALLOCATED AT ALL.  BEFORE
+//*        THE FIRST RUN, OPERATIONS MUST CATALOG AN EMPTY STARTING
+//*        GENERATION ONE TIME, E.G.:
+//*            //STEP005  EXEC PGM=IEFBR14
+//*            //CKPT0    DD   DSN=PROD.myCDLL.CKPT.G(+1),
+//*            //             DISP=(NEW,CATLG,DELETE),
+//*            //             SPACE=(TRK,(1,1),RLSE),
+//*            //             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        AFTER THAT ONE-TIME SETUP, EVERY SUBSEQUENT RUN OF
+//*        STEP010 BELOW FINDS A REAL G(0) TO READ AND CATALOGS ITS
+//*        OWN G(+1) FOR THE NEXT RUN AS USUAL.
+//CKPTIN   DD   DSN=PROD.myCDLL.CKPT.G(0),DISP=SHR
+//CKPTOUT  DD   DSN=PROD.myCDLL.CKPT.G(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD   DSN=PROD.myCDLL.AUDIT.G(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=0)
+//CTLOUT   DD   DSN=&&ACTLTOT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGRAM3,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.myCDLL.LOADLIB,DISP=SHR
+//CTLIN    DD   DSN=&&ACTLTOT,DISP=(OLD,DELETE)
+//UPCTLIN  DD   DSN=PROD.myCDLL.TRANS.DAILY.CTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGRAM2,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.myCDLL.LOADLIB,DISP=SHR
+//AUDITIN  DD   DSN=PROD.myCDLL.AUDIT.G(+1),DISP=SHR
+//REPTOUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
