@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program3.
+       AUTHOR. D L MASON.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *                                                              *
+      *   Program3 - myCDLL CONTROL-TOTAL RECONCILIATION             *
+      *                                                              *
+      *   COMPARES THE ACTUAL RUN TOTALS WRITTEN BY Program1         *
+      *   (SUCCESSFUL CALL COUNT AND HASH TOTAL OF THE counter       *
+      *   VALUES RETURNED BY 'cfunc') AGAINST THE INDEPENDENT         *
+      *   CONTROL TOTAL SUPPLIED BY THE UPSTREAM SYSTEM THAT FED     *
+      *   THE TRANSACTION FILE.  A MISMATCH IS FLAGGED AND A BAD     *
+      *   RETURN CODE IS SET SO DOWNSTREAM JOBS DO NOT CONSUME A     *
+      *   PARTIAL OR TRUNCATED RUN.                                  *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL PROGRAM.                       *
+      *     2026-08-09 DLM   COMPARISON NOW INCLUDES REJECTED        *
+      *                      RECORDS, NOT JUST SUCCESSFUL CALLS,     *
+      *                      SINCE THE UPSTREAM RECORD COUNT IS      *
+      *                      TAKEN OVER EVERY RECORD SENT, REJECTED  *
+      *                      OR NOT.  ADDED AT END HANDLING ON BOTH  *
+      *                      READS SO AN EMPTY INPUT FILE GETS A     *
+      *                      CLEAN DIAGNOSTIC INSTEAD OF AN ABEND.   *
+      *     2026-08-09 DLM   NOW DISPLAYS ACTL-FINAL-COUNTER/        *
+      *                      ACTL-LAST-RET-VALUE FOR TRIAGE.  THESE  *
+      *                      ARE NOT PART OF THE MISMATCH CHECK - THE*
+      *                      UPSTREAM FEED CARRIES NO INDEPENDENT    *
+      *                      "LAST counter" TO RECONCILE THEM        *
+      *                      AGAINST (SEE ACTLREC.CPY).              *
+      *                                                              *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTUAL-FILE ASSIGN TO CTLIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTUAL-STATUS.
+
+           SELECT UPSTREAM-FILE ASSIGN TO UPCTLIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UPSTREAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTUAL-FILE.
+       01  ACTUAL-FILE-REC              PIC X(46).
+
+       FD  UPSTREAM-FILE.
+       01  UPSTREAM-FILE-REC            PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      * Program1's ACTUAL RUN-TOTALS RECORD.
+           COPY ACTLREC.
+
+      * INDEPENDENT CONTROL TOTAL SUPPLIED BY THE UPSTREAM SYSTEM.
+           COPY UPCTLREC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ACTUAL-STATUS         PIC X(2).
+           05  WS-UPSTREAM-STATUS       PIC X(2).
+
+       01  WS-MISMATCH-SWITCH           PIC X(1) VALUE 'N'.
+           88  WS-MISMATCH                  VALUE 'Y'.
+
+       01  WS-JOB-RETURN-CODE           PIC 9(4) VALUE ZEROES.
+
+       01  WS-ACTUAL-RECORD-COUNT       PIC 9(8) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-COMPARE-TOTALS THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACTUAL-FILE.
+           IF WS-ACTUAL-STATUS NOT = '00'
+               DISPLAY 'Program3 ABEND: UNABLE TO OPEN CTLIN - '
+                   'Program1 ACTUAL TOTALS MISSING'
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN INPUT UPSTREAM-FILE.
+           IF WS-UPSTREAM-STATUS NOT = '00'
+               DISPLAY 'Program3 ABEND: UNABLE TO OPEN UPCTLIN - '
+                   'UPSTREAM CONTROL TOTAL MISSING'
+               CLOSE ACTUAL-FILE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ ACTUAL-FILE INTO ACTL-TOTALS-RECORD
+               AT END
+                   DISPLAY 'Program3 ABEND: CTLIN IS EMPTY - '
+                       'Program1 ACTUAL TOTALS MISSING'
+                   CLOSE ACTUAL-FILE
+                   CLOSE UPSTREAM-FILE
+                   MOVE 99 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           READ UPSTREAM-FILE INTO UPCTL-RECORD
+               AT END
+                   DISPLAY 'Program3 ABEND: UPCTLIN IS EMPTY - '
+                       'UPSTREAM CONTROL TOTAL MISSING'
+                   CLOSE ACTUAL-FILE
+                   CLOSE UPSTREAM-FILE
+                   MOVE 99 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      * COMPARE THE RECORD COUNT AND HASH TOTAL Program1 ACTUALLY
+      * PRODUCED AGAINST WHAT THE UPSTREAM SYSTEM SAYS IT SENT.  THE
+      * UPSTREAM RECORD COUNT IS TAKEN OVER EVERY RECORD SENT, SO THE
+      * ACTUAL SIDE MUST INCLUDE REJECTED RECORDS AS WELL AS
+      * SUCCESSFUL CALLS - OTHERWISE ANY RUN WITH A LEGITIMATE REJECT
+      * WOULD FALSE-POSITIVE MISMATCH.
+       2000-COMPARE-TOTALS.
+           ADD ACTL-SUCCESS-COUNT ACTL-REJECT-COUNT
+               GIVING WS-ACTUAL-RECORD-COUNT.
+
+           DISPLAY 'Program3 RECONCILIATION'.
+           DISPLAY '  ACTUAL SUCCESS COUNT   = ' ACTL-SUCCESS-COUNT.
+           DISPLAY '  ACTUAL REJECT COUNT    = ' ACTL-REJECT-COUNT.
+           DISPLAY '  ACTUAL RECORD COUNT    = ' WS-ACTUAL-RECORD-COUNT.
+           DISPLAY '  UPSTREAM RECORD COUNT  = ' UPCTL-RECORD-COUNT.
+           DISPLAY '  ACTUAL HASH TOTAL      = ' ACTL-HASH-TOTAL.
+           DISPLAY '  UPSTREAM HASH TOTAL    = ' UPCTL-HASH-TOTAL.
+           DISPLAY '  ACTUAL FINAL COUNTER   = ' ACTL-FINAL-COUNTER
+               ' (DIAGNOSTIC ONLY - NOT RECONCILED)'.
+           DISPLAY '  ACTUAL LAST RET-VALUE  = ' ACTL-LAST-RET-VALUE
+               ' (DIAGNOSTIC ONLY - NOT RECONCILED)'.
+
+           IF WS-ACTUAL-RECORD-COUNT NOT = UPCTL-RECORD-COUNT
+               SET WS-MISMATCH TO TRUE
+               DISPLAY 'Program3 MISMATCH: ACTUAL RECORD COUNT '
+                   'DOES NOT MATCH THE UPSTREAM RECORD COUNT'
+           END-IF.
+
+           IF ACTL-HASH-TOTAL NOT = UPCTL-HASH-TOTAL
+               SET WS-MISMATCH TO TRUE
+               DISPLAY 'Program3 MISMATCH: HASH TOTAL DOES NOT '
+                   'MATCH THE UPSTREAM CONTROL TOTAL'
+           END-IF.
+
+           IF WS-MISMATCH
+               MOVE 16 TO WS-JOB-RETURN-CODE
+           ELSE
+               DISPLAY 'Program3 RECONCILED - TOTALS AGREE'
+               MOVE ZERO TO WS-JOB-RETURN-CODE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACTUAL-FILE.
+           CLOSE UPSTREAM-FILE.
+       9000-EXIT.
+           EXIT.
