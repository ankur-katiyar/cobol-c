@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program2.
+       AUTHOR. D L MASON.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *                                                              *
+      *   Program2 - myCDLL RUN SUMMARY REPORT                       *
+      *                                                              *
+      *   READS THE AUDIT LOG WRITTEN BY Program1 AND PRINTS A       *
+      *   ONE-PAGE SUMMARY OF THE RUN: TOTAL CALLS, COUNT BY         *
+      *   DISPOSITION/RETURN CODE, MIN/MAX/LAST counter VALUE, AND   *
+      *   THE ELAPSED RUN WINDOW (FIRST TO LAST AUDIT TIMESTAMP).    *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL PROGRAM.                       *
+      *     2026-08-09 DLM   ADDED AN OPEN-STATUS CHECK ON REPTOUT,  *
+      *                      MATCHING THE FAIL-FAST PATTERN ALREADY  *
+      *                      USED FOR AUDITIN.  ADDED A COUNT AND    *
+      *                      REPORT LINE FOR THE NEW RETRY           *
+      *                      DISPOSITION (THE ORIGINAL, FAILING      *
+      *                      CALL OF A RETRY SEQUENCE) SO IT DOES    *
+      *                      NOT SILENTLY DROP OUT OF THE PER-       *
+      *                      DISPOSITION BREAKDOWN.  REMOVED THE     *
+      *                      UNUSED WS-RPT-HASH-EDIT FIELD - THIS    *
+      *                      REPORT HAS NO HASH-TOTAL CONCEPT OF ITS *
+      *                      OWN; THAT BELONGS TO Program3'S         *
+      *                      RECONCILIATION.                         *
+      *                                                              *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO REPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC               PIC X(74).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * AUDIT LOG RECORD LAYOUT - SAME COPYBOOK Program1 WRITES FROM.
+           COPY AUDTREC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-AUDIT-STATUS          PIC X(2).
+           05  WS-REPORT-STATUS         PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(1) VALUE 'N'.
+               88  WS-EOF                   VALUE 'Y'.
+           05  WS-FIRST-RECORD-SWITCH   PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-RECORD          VALUE 'Y'.
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-CALLS           PIC 9(8)  VALUE ZEROES.
+           05  WS-OK-COUNT              PIC 9(8)  VALUE ZEROES.
+           05  WS-RETRY-COUNT           PIC 9(8)  VALUE ZEROES.
+           05  WS-RETRIED-COUNT         PIC 9(8)  VALUE ZEROES.
+           05  WS-REJECTED-COUNT        PIC 9(8)  VALUE ZEROES.
+           05  WS-FATAL-COUNT           PIC 9(8)  VALUE ZEROES.
+           05  WS-MIN-COUNTER           PIC 9(8)  VALUE ZEROES.
+           05  WS-MAX-COUNTER           PIC 9(8)  VALUE ZEROES.
+           05  WS-LAST-COUNTER          PIC 9(8)  VALUE ZEROES.
+           05  WS-FIRST-TIMESTAMP       PIC X(26) VALUE SPACES.
+           05  WS-LAST-TIMESTAMP        PIC X(26) VALUE SPACES.
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-TITLE.
+               10  FILLER               PIC X(24) VALUE
+                   'Program1 RUN SUMMARY'.
+               10  FILLER               PIC X(56) VALUE SPACES.
+           05  WS-RPT-BLANK              PIC X(80) VALUE SPACES.
+           05  WS-RPT-DETAIL.
+               10  WS-RPT-LABEL          PIC X(30).
+               10  WS-RPT-VALUE          PIC X(26).
+               10  FILLER                PIC X(24) VALUE SPACES.
+           05  WS-RPT-COUNT-EDIT         PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-AUDIT-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'Program2 ABEND: UNABLE TO OPEN AUDITIN'
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'Program2 ABEND: UNABLE TO OPEN REPTOUT'
+               CLOSE AUDIT-FILE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * ACCUMULATE TOTALS, RETURN-CODE COUNTS, AND MIN/MAX/LAST
+      * counter ACROSS EVERY AUDIT RECORD IN THE RUN.
+       2000-READ-AUDIT-RECORD.
+           READ AUDIT-FILE INTO AUDIT-RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-CALLS
+                   EVALUATE TRUE
+                       WHEN AUDIT-DISP-OK
+                           ADD 1 TO WS-OK-COUNT
+                       WHEN AUDIT-DISP-RETRY
+                           ADD 1 TO WS-RETRY-COUNT
+                       WHEN AUDIT-DISP-RETRIED
+                           ADD 1 TO WS-RETRIED-COUNT
+                       WHEN AUDIT-DISP-REJECTED
+                           ADD 1 TO WS-REJECTED-COUNT
+                       WHEN AUDIT-DISP-FATAL
+                           ADD 1 TO WS-FATAL-COUNT
+                   END-EVALUATE
+                   IF WS-FIRST-RECORD
+                       MOVE AUDIT-COUNTER TO WS-MIN-COUNTER
+                       MOVE AUDIT-COUNTER TO WS-MAX-COUNTER
+                       MOVE AUDIT-TIMESTAMP TO WS-FIRST-TIMESTAMP
+                       MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+                   END-IF
+                   IF AUDIT-COUNTER < WS-MIN-COUNTER
+                       MOVE AUDIT-COUNTER TO WS-MIN-COUNTER
+                   END-IF
+                   IF AUDIT-COUNTER > WS-MAX-COUNTER
+                       MOVE AUDIT-COUNTER TO WS-MAX-COUNTER
+                   END-IF
+                   MOVE AUDIT-COUNTER TO WS-LAST-COUNTER
+                   MOVE AUDIT-TIMESTAMP TO WS-LAST-TIMESTAMP
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PRINT-REPORT THRU 3000-EXIT
+      *----------------------------------------------------------------
+       3000-PRINT-REPORT.
+           WRITE REPORT-LINE FROM WS-RPT-TITLE.
+           WRITE REPORT-LINE FROM WS-RPT-BLANK.
+
+           MOVE 'TOTAL CALLS MADE' TO WS-RPT-LABEL.
+           MOVE WS-TOTAL-CALLS TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'SUCCESSFUL (OK)' TO WS-RPT-LABEL.
+           MOVE WS-OK-COUNT TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'RETRY ATTEMPTS' TO WS-RPT-LABEL.
+           MOVE WS-RETRY-COUNT TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'SUCCESSFUL AFTER RETRY' TO WS-RPT-LABEL.
+           MOVE WS-RETRIED-COUNT TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'REJECTED' TO WS-RPT-LABEL.
+           MOVE WS-REJECTED-COUNT TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'FATAL' TO WS-RPT-LABEL.
+           MOVE WS-FATAL-COUNT TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           WRITE REPORT-LINE FROM WS-RPT-BLANK.
+
+           MOVE 'MINIMUM COUNTER VALUE' TO WS-RPT-LABEL.
+           MOVE WS-MIN-COUNTER TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'MAXIMUM COUNTER VALUE' TO WS-RPT-LABEL.
+           MOVE WS-MAX-COUNTER TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'LAST COUNTER VALUE' TO WS-RPT-LABEL.
+           MOVE WS-LAST-COUNTER TO WS-RPT-COUNT-EDIT.
+           MOVE WS-RPT-COUNT-EDIT TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           WRITE REPORT-LINE FROM WS-RPT-BLANK.
+
+           MOVE 'RUN WINDOW START' TO WS-RPT-LABEL.
+           MOVE WS-FIRST-TIMESTAMP TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+
+           MOVE 'RUN WINDOW END' TO WS-RPT-LABEL.
+           MOVE WS-LAST-TIMESTAMP TO WS-RPT-VALUE.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'Program2 COMPLETE - ' WS-TOTAL-CALLS
+               ' CALLS SUMMARIZED'.
+           MOVE ZERO TO RETURN-CODE.
+       9000-EXIT.
+           EXIT.
