@@ -1,22 +1,582 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Program1.
+       AUTHOR. D L MASON.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *                                                              *
+      *   Program1 - myCDLL BATCH DRIVER                             *
+      *                                                              *
+      *   READS ONE TRANSACTION RECORD PER INVOCATION OF THE         *
+      *   VENDOR DLL ENTRY POINT 'cfunc' AND LOOPS UNTIL END OF      *
+      *   FILE.  A CHECKPOINT RECORD IS WRITTEN AFTER EVERY CALL SO  *
+      *   A RESTARTED RUN DOES NOT RE-DRIVE 'cfunc' - AND WHATEVER   *
+      *   SIDE EFFECTS OR COUNTER BUMPS IT HAS - FOR RECORDS THAT    *
+      *   ALREADY WENT THROUGH.                                      *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ADDED RESTART/CHECKPOINT SUPPORT        *
+      *                      AROUND THE CALL TO 'cfunc'.             *
+      *     2026-08-09 DLM   TURNED THE SINGLE HARDCODED CALL INTO   *
+      *                      A FILE-DRIVEN LOOP OVER A TRANSACTION   *
+      *                      INPUT FILE, ONE CALL PER RECORD.        *
+      *     2026-08-09 DLM   ADDED EXPLICIT RETURN CODE CHECKING: A  *
+      *                      RECOVERABLE RANGE IS RETRIED ONCE AND   *
+      *                      SKIPPED IF THE RETRY ALSO FAILS; ANY    *
+      *                      OTHER NON-ZERO VALUE ENDS THE RUN WITH  *
+      *                      A BAD JOB RETURN CODE.                  *
+      *     2026-08-09 DLM   MOVED THE CALL INTERFACE (STR/COUNTER/  *
+      *                      RET-VALUE) INTO THE SHARED CDLLIFC      *
+      *                      COPYBOOK SO OTHER myCDLL PROGRAMS       *
+      *                      CANNOT DRIFT OUT OF SYNC WITH IT.       *
+      *     2026-08-09 DLM   WRITE THE RUN'S ACTUAL CONTROL TOTALS   *
+      *                      TO CTLOUT AT END OF RUN SO A DOWNSTREAM *
+      *                      RECONCILIATION STEP CAN CHECK THEM      *
+      *                      AGAINST THE UPSTREAM CONTROL TOTAL.     *
+      *     2026-08-09 DLM   READ AN OPTIONAL MAINTENANCE PARAMETER  *
+      *                      CARD (PARMIN) TO SET THE RUN'S str     *
+      *                      VALUE INSTEAD OF THE COMPILED DEFAULT.  *
+      *                      A TRANSACTION RECORD WITH ITS OWN       *
+      *                      TRAN-STR STILL OVERRIDES THE RUN VALUE. *
+      *     2026-08-09 DLM   ADDED VALIDATION OF TRAN-RECORD-TYPE    *
+      *                      AND ITS counter RANGE SO REGULAR AND    *
+      *                      ADJUSTMENT RECORDS CAN SHARE ONE        *
+      *                      TRANSACTION FILE.  RECORDS THAT FAIL    *
+      *                      VALIDATION ARE REJECTED WITHOUT EVER    *
+      *                      CALLING 'cfunc'.  SPLIT THE CHECKPOINT  *
+      *                      SKIP COUNT (PHYSICAL RECORDS READ) OUT  *
+      *                      OF THE SUCCESS COUNT SO A RESTART AFTER *
+      *                      A RUN WITH REJECTS RESYNCS TO THE       *
+      *                      RIGHT RECORD INSTEAD OF RE-DRIVING AN   *
+      *                      ALREADY-SUCCESSFUL CALL THROUGH         *
+      *                      'cfunc'.                                *
+      *     2026-08-09 DLM   WRITE AN AUDIT RECORD TO AUDITOUT FOR   *
+      *                      EVERY CALL TO 'cfunc', AND FOR EVERY    *
+      *                      RECORD REJECTED BEFORE THE CALL WAS     *
+      *                      EVER MADE, SO THE FULL DISPOSITION OF   *
+      *                      THE RUN CAN BE RECONSTRUCTED LATER.     *
+      *     2026-08-09 DLM   MARKED CKPTIN AND PARMIN AS OPTIONAL -  *
+      *                      THE PROGRAM ALREADY TOLERATED EITHER    *
+      *                      DD BEING MISSING BUT THE SELECT         *
+      *                      CLAUSES NEVER SAID SO.                  *
+      *     2026-08-09 DLM   HASH TOTAL NOW ACCUMULATES EVERY        *
+      *                      RECORD READ, NOT JUST SUCCESSFUL        *
+      *                      CALLS, TO MATCH THE UPSTREAM CONTROL    *
+      *                      TOTAL, WHICH COVERS EVERY RECORD SENT.  *
+      *     2026-08-09 DLM   RESOLVE THE myCDLL ENTRY POINT AT RUN   *
+      *                      TIME FROM THE MAINTENANCE PARAMETER     *
+      *                      CARD INSTEAD OF HARDCODING 'cfunc' ON   *
+      *                      THE CALL STATEMENT, SO OPS CAN POINT A  *
+      *                      RUN AT A PATCHED OR VERSIONED BUILD     *
+      *                      WITHOUT A RECOMPILE.                    *
+      *     2026-08-09 DLM   ADDED OPEN-STATUS CHECKS ON ALL FOUR    *
+      *                      FILES OPENED AT STARTUP, MATCHING THE   *
+      *                      FAIL-FAST PATTERN ALREADY USED BY       *
+      *                      Program2 AND Program3, SO A MISSING OR  *
+      *                      MIS-CATALOGED TRANIN NO LONGER LOOKS    *
+      *                      LIKE A CLEAN ZERO-RECORD RUN.           *
+      *     2026-08-09 DLM   STOPPED 2800-REJECT-RECORD FROM         *
+      *                      OVERWRITING CDLL-COUNTER/CDLL-RET-VALUE *
+      *                      WITH REJECT DATA - THOSE FIELDS FEED    *
+      *                      THE CHECKPOINT AND ACTUAL-TOTALS        *
+      *                      RECORDS AND MUST ONLY EVER REFLECT A    *
+      *                      REAL CALL TO 'cfunc'.  THE AUDIT        *
+      *                      RECORD NOW GETS ITS DATA FROM ITS OWN   *
+      *                      WS-AUDIT-* FIELDS REGARDLESS OF WHICH   *
+      *                      PATH WROTE IT.                          *
+      *     2026-08-09 DLM   A RETRYABLE RETURN CODE NOW WRITES AN   *
+      *                      AUDIT RECORD FOR THE ORIGINAL, FAILING  *
+      *                      CALL (DISPOSITION RETRY) BEFORE THE     *
+      *                      RETRY IS EVEN ATTEMPTED - PREVIOUSLY    *
+      *                      ONLY THE RETRY'S OUTCOME WAS AUDITED,   *
+      *                      SO THE FIRST INVOCATION'S RETURN CODE   *
+      *                      WAS LOST.  ALSO COUNTS THE RECORD THAT  *
+      *                      TRIGGERS A FATAL RETURN CODE AS A       *
+      *                      REJECT SO WS-SUCCESS-COUNT +            *
+      *                      WS-REJECT-COUNT STAYS IN STEP WITH      *
+      *                      WS-HASH-TOTAL ON A FATAL-ENDING RUN.     *
+      *                      WIDENED THE ENTRY POINT FIELDS FROM 8   *
+      *                      TO 16 CHARACTERS TO FIT VENDOR-         *
+      *                      VERSIONED NAMES SUCH AS 'myCDLL_v2'.    *
+      *                                                              *
+      ****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT OPTIONAL CKPT-IN-FILE ASSIGN TO CKPTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-IN-STATUS.
+
+           SELECT CKPT-OUT-FILE ASSIGN TO CKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-OUT-STATUS.
+
+           SELECT CTL-OUT-FILE ASSIGN TO CTLOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-OUT-STATUS.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-OUT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-OUT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-FILE-REC               PIC X(30).
+
+       FD  CKPT-IN-FILE.
+       01  CKPT-IN-REC                 PIC X(80).
+
+       FD  CKPT-OUT-FILE.
+       01  CKPT-OUT-REC                PIC X(80).
+
+       FD  CTL-OUT-FILE.
+       01  CTL-OUT-REC                 PIC X(46).
+
+       FD  PARM-FILE.
+       01  PARM-FILE-REC               PIC X(38).
+
+       FD  AUDIT-OUT-FILE.
+       01  AUDIT-OUT-REC               PIC X(74).
+
        WORKING-STORAGE SECTION.
-       01 str            PIC X(20) VALUE "from COBOL".
-       01 counter        PIC 9(8)  COMP-5 VALUE ZEROES.
-       01 ret-value      PIC S9(9) COMP-5 VALUE ZEROES.
-       01 pp             PROCEDURE-POINTER.
+
+      * CALL INTERFACE TO THE myCDLL VENDOR DLL.
+           COPY CDLLIFC.
+
+      * TRANSACTION DETAIL RECORD LAYOUT.
+           COPY TRANREC.
+
+      * RESTART/CHECKPOINT RECORD LAYOUT.
+           COPY CKPTREC.
+
+      * ACTUAL RUN-TOTALS RECORD WRITTEN FOR THE RECONCILIATION STEP.
+           COPY ACTLREC.
+
+      * OPTIONAL MAINTENANCE PARAMETER CARD LAYOUT.
+           COPY PARMREC.
+
+      * AUDIT LOG RECORD LAYOUT - ONE LINE PER CALL TO 'cfunc' OR
+      * PER RECORD REJECTED BEFORE THE CALL WAS EVER MADE.
+           COPY AUDTREC.
+
+       01  WS-DEFAULT-STR              PIC X(20) VALUE "from COBOL".
+       01  WS-RUN-STR                  PIC X(20).
+       01  WS-DEFAULT-ENTRY-POINT      PIC X(16) VALUE "myCDLL".
+       01  WS-RUN-ENTRY-POINT          PIC X(16).
+       01  WS-AUDIT-DISPOSITION        PIC X(8).
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-STR            PIC X(20).
+           05  WS-AUDIT-COUNTER        PIC 9(8)  COMP-5.
+           05  WS-AUDIT-RET-VALUE      PIC S9(9) COMP-5.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRAN-STATUS          PIC X(2).
+           05  WS-CKPT-IN-STATUS       PIC X(2).
+           05  WS-CKPT-OUT-STATUS      PIC X(2).
+           05  WS-CTL-OUT-STATUS       PIC X(2).
+           05  WS-PARM-STATUS          PIC X(2).
+           05  WS-AUDIT-OUT-STATUS     PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(1) VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-CALL-OK-SWITCH       PIC X(1) VALUE 'N'.
+               88  WS-CALL-OK              VALUE 'Y'.
+           05  WS-RECORD-VALID-SWITCH  PIC X(1) VALUE 'Y'.
+               88  WS-RECORD-VALID          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RESTART-SKIP-COUNT   PIC 9(8)  VALUE ZEROES.
+           05  WS-SKIP-TALLY           PIC 9(8)  VALUE ZEROES.
+           05  WS-RECORDS-READ         PIC 9(8)  VALUE ZEROES.
+           05  WS-SUCCESS-COUNT        PIC 9(8)  VALUE ZEROES.
+           05  WS-REJECT-COUNT         PIC 9(8)  VALUE ZEROES.
+           05  WS-HASH-TOTAL           PIC 9(12) VALUE ZEROES.
+
+       01  WS-JOB-RETURN-CODE          PIC 9(4)  VALUE ZEROES.
+
+       01  WS-DATE-TIME-FIELDS.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-TIME         PIC 9(8).
+           05  WS-TIMESTAMP.
+               10  WS-TS-DATE              PIC 9(8).
+               10  WS-TS-DASH              PIC X(1) VALUE '-'.
+               10  WS-TS-TIME              PIC 9(8).
+               10  FILLER                  PIC X(9) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           SET pp TO ENTRY 'myCDLL'
-           CALL 'cfunc' USING BY REFERENCE str
-                           BY REFERENCE counter
-               RETURNING ret-value
-           DISPLAY str
-           DISPLAY counter
-           DISPLAY "ret code = " ret-value
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF.
+           GO TO 9999-END-OF-JOB.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE THRU 1000-EXIT
+      *   OPEN FILES, READ BACK ANY RESTART CHECKPOINT, AND SKIP
+      *   TRANSACTIONS ALREADY PROCESSED ON A PRIOR RUN.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'Program1 ABEND: UNABLE TO OPEN TRANIN - '
+                   'TRANSACTION INPUT FILE MISSING OR MIS-CATALOGED'
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT CKPT-OUT-FILE.
+           IF WS-CKPT-OUT-STATUS NOT = '00'
+               DISPLAY 'Program1 ABEND: UNABLE TO OPEN CKPTOUT'
+               CLOSE TRAN-FILE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT CTL-OUT-FILE.
+           IF WS-CTL-OUT-STATUS NOT = '00'
+               DISPLAY 'Program1 ABEND: UNABLE TO OPEN CTLOUT'
+               CLOSE TRAN-FILE
+               CLOSE CKPT-OUT-FILE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT AUDIT-OUT-FILE.
+           IF WS-AUDIT-OUT-STATUS NOT = '00'
+               DISPLAY 'Program1 ABEND: UNABLE TO OPEN AUDITOUT'
+               CLOSE TRAN-FILE
+               CLOSE CKPT-OUT-FILE
+               CLOSE CTL-OUT-FILE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE WS-DEFAULT-STR TO WS-RUN-STR.
+           MOVE WS-DEFAULT-ENTRY-POINT TO WS-RUN-ENTRY-POINT.
+           PERFORM 1200-READ-PARAMETER-CARD THRU 1200-EXIT.
+           SET CDLL-ENTRY-POINTER TO ENTRY WS-RUN-ENTRY-POINT.
+           PERFORM 1300-READ-RESTART-CHECKPOINT THRU 1300-EXIT.
+           PERFORM 1400-SKIP-PROCESSED-RECORDS THRU 1400-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      * OPTIONAL MAINTENANCE PARAMETER CARD - IF PARMIN IS NOT
+      * ALLOCATED OR THE CARD IS BLANK, THE COMPILED DEFAULT str
+      * STAYS IN EFFECT FOR THE RUN.  THE SAME CARD MAY ALSO CARRY
+      * THE myCDLL ENTRY POINT NAME SO OPS CAN POINT A RUN AT A
+      * PATCHED OR VERSIONED BUILD WITHOUT A RECOMPILE.
+       1200-READ-PARAMETER-CARD.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE INTO PARM-RECORD
+                   NOT AT END
+                       IF PARM-STR NOT = SPACES
+                           MOVE PARM-STR TO WS-RUN-STR
+                       END-IF
+                       IF PARM-ENTRY-POINT NOT = SPACES
+                           MOVE PARM-ENTRY-POINT TO WS-RUN-ENTRY-POINT
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      * OPTIONAL RESTART CHECKPOINT - IF CKPTIN IS NOT ALLOCATED THIS
+      * IS A FRESH RUN AND NOTHING IS SKIPPED.
+       1300-READ-RESTART-CHECKPOINT.
+           OPEN INPUT CKPT-IN-FILE.
+           IF WS-CKPT-IN-STATUS = '00'
+               READ CKPT-IN-FILE INTO CKPT-RECORD
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORDS-READ
+                       MOVE CKPT-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+                       MOVE CKPT-COUNTER TO CDLL-COUNTER
+                       MOVE CKPT-RET-VALUE TO CDLL-RET-VALUE
+               END-READ
+               CLOSE CKPT-IN-FILE
+               DISPLAY 'Program1 RESTARTING - SKIPPING '
+                   WS-RESTART-SKIP-COUNT ' PREVIOUSLY PROCESSED '
+                   'RECORDS'
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1400-SKIP-PROCESSED-RECORDS.
+           MOVE ZEROES TO WS-SKIP-TALLY.
+           PERFORM 1450-SKIP-ONE-RECORD THRU 1450-EXIT
+               UNTIL WS-SKIP-TALLY >= WS-RESTART-SKIP-COUNT
+                  OR WS-EOF.
+       1400-EXIT.
+           EXIT.
+
+       1450-SKIP-ONE-RECORD.
+           READ TRAN-FILE INTO TRAN-RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SKIP-TALLY
+           END-READ.
+       1450-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ONE-TRANSACTION THRU 2000-EXIT
+      *   MAIN PROCESSING LOOP - ONE TRANSACTION RECORD PER CALL TO
+      *   'cfunc'.
+      *----------------------------------------------------------------
+       2000-PROCESS-ONE-TRANSACTION.
+           READ TRAN-FILE INTO TRAN-RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+           IF NOT WS-EOF
+      * THE UPSTREAM CONTROL TOTAL IS COMPUTED OVER EVERY RECORD SENT,
+      * NOT JUST THE ONES THAT SUCCEED, SO THE HASH TOTAL HAS TO
+      * ACCUMULATE TRAN-COUNTER HERE REGARDLESS OF VALIDATION OR
+      * 'cfunc' OUTCOME.
+               ADD TRAN-COUNTER TO WS-HASH-TOTAL
+               PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT
+               IF WS-RECORD-VALID
+                   IF TRAN-STR = SPACES
+                       MOVE WS-RUN-STR TO CDLL-STR
+                   ELSE
+                       MOVE TRAN-STR TO CDLL-STR
+                   END-IF
+                   MOVE TRAN-COUNTER TO CDLL-COUNTER
+                   MOVE 'N' TO WS-CALL-OK-SWITCH
+                   CALL CDLL-ENTRY-POINTER USING BY REFERENCE CDLL-STR
+                                      BY REFERENCE CDLL-COUNTER
+                       RETURNING CDLL-RET-VALUE
+                   END-CALL
+                   DISPLAY CDLL-STR
+                   DISPLAY CDLL-COUNTER
+                   DISPLAY "ret code = " CDLL-RET-VALUE
+                   PERFORM 2300-CHECK-RETURN-CODE THRU 2300-EXIT
+                   IF WS-CALL-OK
+                       ADD 1 TO WS-SUCCESS-COUNT
+                   END-IF
+                   PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+               ELSE
+                   PERFORM 2800-REJECT-RECORD THRU 2800-EXIT
+                   PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      * VALIDATE THE INCOMING RECORD TYPE AND ITS counter RANGE.
+      * REGULAR RECORDS CARRY counter VALUES 1 THRU 89999999;
+      * ADJUSTMENT RECORDS CARRY THE RESERVED TOP-OF-RANGE VALUES
+      * 90000000 THRU 99999999.  ANYTHING ELSE IS REJECTED BEFORE
+      * 'cfunc' IS EVER CALLED.
+       2100-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID-SWITCH.
+           EVALUATE TRUE
+               WHEN TRAN-TYPE-REGULAR
+                   IF TRAN-COUNTER < 1 OR > 89999999
+                       MOVE 'N' TO WS-RECORD-VALID-SWITCH
+                   END-IF
+               WHEN TRAN-TYPE-ADJUSTMENT
+                   IF TRAN-COUNTER < 90000000 OR > 99999999
+                       MOVE 'N' TO WS-RECORD-VALID-SWITCH
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-RECORD-VALID-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      * INSPECT CDLL-RET-VALUE AND DECIDE WHAT TO DO WITH THE RESULT.
+      * ZERO MEANS SUCCESS.  A KNOWN RECOVERABLE RANGE (-1 THRU -99)
+      * IS RETRIED ONCE AND SKIPPED IF THE RETRY ALSO FAILS.  ANY
+      * OTHER NON-ZERO VALUE IS TREATED AS A FATAL DLL FAILURE AND
+      * ENDS THE RUN WITH A BAD RETURN CODE.
+       2300-CHECK-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN CDLL-RET-VALUE = 0
+                   MOVE 'Y' TO WS-CALL-OK-SWITCH
+                   MOVE 'OK' TO WS-AUDIT-DISPOSITION
+                   MOVE CDLL-STR TO WS-AUDIT-STR
+                   MOVE CDLL-COUNTER TO WS-AUDIT-COUNTER
+                   MOVE CDLL-RET-VALUE TO WS-AUDIT-RET-VALUE
+                   PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+               WHEN CDLL-RET-VALUE < 0 AND CDLL-RET-VALUE >= -99
+                   MOVE 'RETRY' TO WS-AUDIT-DISPOSITION
+                   MOVE CDLL-STR TO WS-AUDIT-STR
+                   MOVE CDLL-COUNTER TO WS-AUDIT-COUNTER
+                   MOVE CDLL-RET-VALUE TO WS-AUDIT-RET-VALUE
+                   PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+                   PERFORM 2350-RETRY-CALL THRU 2350-EXIT
+               WHEN OTHER
+                   PERFORM 9100-FATAL-RETURN-CODE THRU 9100-EXIT
+           END-EVALUATE.
+       2300-EXIT.
+           EXIT.
+
+       2350-RETRY-CALL.
+           DISPLAY 'RETRYABLE RETURN CODE ' CDLL-RET-VALUE
+               ' ON COUNTER ' CDLL-COUNTER ' - RETRYING CALL'.
+           CALL CDLL-ENTRY-POINTER USING BY REFERENCE CDLL-STR
+                              BY REFERENCE CDLL-COUNTER
+               RETURNING CDLL-RET-VALUE
+           END-CALL.
+           IF CDLL-RET-VALUE = 0
+               MOVE 'Y' TO WS-CALL-OK-SWITCH
+               MOVE 'RETRIED' TO WS-AUDIT-DISPOSITION
+           ELSE
+               MOVE 'N' TO WS-CALL-OK-SWITCH
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE 'REJECTED' TO WS-AUDIT-DISPOSITION
+               DISPLAY 'RETRY FAILED - SKIPPING RECORD - COUNTER = '
+                   CDLL-COUNTER ' RET-VALUE = ' CDLL-RET-VALUE
+           END-IF.
+           MOVE CDLL-STR TO WS-AUDIT-STR.
+           MOVE CDLL-COUNTER TO WS-AUDIT-COUNTER.
+           MOVE CDLL-RET-VALUE TO WS-AUDIT-RET-VALUE.
+           PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+       2350-EXIT.
+           EXIT.
+
+      * WRITE ONE AUDIT RECORD FOR THE CURRENT TRANSACTION, USING
+      * WHATEVER THE CALLER LEFT IN WS-AUDIT-STR/WS-AUDIT-COUNTER/
+      * WS-AUDIT-RET-VALUE AND WS-AUDIT-DISPOSITION.  THESE ARE KEPT
+      * SEPARATE FROM CDLL-STR/CDLL-COUNTER/CDLL-RET-VALUE SO A
+      * RECORD REJECTED BEFORE 'cfunc' WAS EVER CALLED CANNOT
+      * OVERWRITE THE RESULT OF THE LAST REAL CALL.
+       2400-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-TS-DATE.
+           MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+           MOVE TRAN-RECORD-TYPE TO AUDIT-RECORD-TYPE.
+           MOVE WS-AUDIT-STR TO AUDIT-STR.
+           MOVE WS-AUDIT-COUNTER TO AUDIT-COUNTER.
+           MOVE WS-AUDIT-RET-VALUE TO AUDIT-RET-VALUE.
+           MOVE WS-AUDIT-DISPOSITION TO AUDIT-DISPOSITION.
+           WRITE AUDIT-OUT-REC FROM AUDIT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+      * A RECORD THAT FAILED VALIDATION IN 2100-VALIDATE-RECORD NEVER
+      * REACHES 'cfunc' - IT IS COUNTED AS A REJECT, AUDITED, AND
+      * SKIPPED.  CDLL-COUNTER/CDLL-RET-VALUE ARE LEFT ALONE SINCE NO
+      * CALL WAS MADE - THEY STILL CARRY THE RESULT OF THE LAST REAL
+      * CALL TO 'cfunc', WHICH IS WHAT THE CHECKPOINT AND ACTUAL-
+      * TOTALS RECORDS NEED.
+       2800-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE TRAN-STR TO WS-AUDIT-STR.
+           MOVE TRAN-COUNTER TO WS-AUDIT-COUNTER.
+           MOVE ZERO TO WS-AUDIT-RET-VALUE.
+           MOVE 'REJECTED' TO WS-AUDIT-DISPOSITION.
+           PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+           DISPLAY 'RECORD REJECTED - INVALID TYPE/COUNTER - TYPE = '
+               TRAN-RECORD-TYPE ' COUNTER = ' TRAN-COUNTER.
+       2800-EXIT.
+           EXIT.
+
+      * RESTART CHECKPOINT - WRITTEN AFTER EVERY RECORD READ, WHETHER
+      * IT WAS SUCCESSFUL OR REJECTED.  CKPT-RECORD-COUNT IS THE
+      * PHYSICAL READ COUNT AND DRIVES THE RESTART SKIP; IT MUST NOT
+      * BE CONFUSED WITH CKPT-SUCCESS-COUNT, WHICH ONLY COUNTS
+      * SUCCESSFUL CALLS TO 'cfunc'.
+       2500-WRITE-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-TS-DATE.
+           MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+           MOVE WS-TIMESTAMP TO CKPT-TIMESTAMP.
+           MOVE WS-RECORDS-READ TO CKPT-RECORD-COUNT.
+           MOVE WS-SUCCESS-COUNT TO CKPT-SUCCESS-COUNT.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE CDLL-COUNTER TO CKPT-COUNTER.
+           MOVE CDLL-RET-VALUE TO CKPT-RET-VALUE.
+           MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL.
+           WRITE CKPT-OUT-REC FROM CKPT-RECORD.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-FINALIZE THRU 8000-EXIT
+      *   WRITE THE RUN'S ACTUAL CONTROL TOTALS FOR THE DOWNSTREAM
+      *   RECONCILIATION STEP AND CLOSE OUT ALL FILES.
+      *----------------------------------------------------------------
+       8000-FINALIZE.
+           MOVE WS-SUCCESS-COUNT TO ACTL-SUCCESS-COUNT.
+           MOVE WS-REJECT-COUNT TO ACTL-REJECT-COUNT.
+           MOVE WS-HASH-TOTAL TO ACTL-HASH-TOTAL.
+           MOVE CDLL-COUNTER TO ACTL-FINAL-COUNTER.
+           MOVE CDLL-RET-VALUE TO ACTL-LAST-RET-VALUE.
+           WRITE CTL-OUT-REC FROM ACTL-TOTALS-RECORD.
+           CLOSE TRAN-FILE.
+           CLOSE CKPT-OUT-FILE.
+           CLOSE CTL-OUT-FILE.
+           CLOSE AUDIT-OUT-FILE.
+           DISPLAY 'Program1 RUN COMPLETE'.
+           DISPLAY '  SUCCESSFUL CALLS  = ' WS-SUCCESS-COUNT.
+           DISPLAY '  REJECTED RECORDS  = ' WS-REJECT-COUNT.
+           DISPLAY '  FINAL RETURN CODE = ' WS-JOB-RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9100-FATAL-RETURN-CODE THRU 9100-EXIT
+      *   AN UNRECOGNIZED, NON-RECOVERABLE CDLL-RET-VALUE WAS RETURNED
+      *   BY 'cfunc'.  IDENTIFY THE FAILING CDLL-COUNTER, COUNT THE
+      *   FAILING RECORD AS A REJECT SO WS-HASH-TOTAL STAYS IN STEP
+      *   WITH WS-SUCCESS-COUNT + WS-REJECT-COUNT, SET A BAD JOB
+      *   RETURN CODE, AND END THE RUN.
+      *----------------------------------------------------------------
+       9100-FATAL-RETURN-CODE.
+           MOVE 'N' TO WS-CALL-OK-SWITCH.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'FATAL' TO WS-AUDIT-DISPOSITION.
+           MOVE CDLL-STR TO WS-AUDIT-STR.
+           MOVE CDLL-COUNTER TO WS-AUDIT-COUNTER.
+           MOVE CDLL-RET-VALUE TO WS-AUDIT-RET-VALUE.
+           PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+           DISPLAY 'Program1 FATAL: UNRECOGNIZED RETURN CODE FROM '
+               'CFUNC'.
+           DISPLAY '  COUNTER VALUE AT FAILURE = ' CDLL-COUNTER.
+           DISPLAY '  RETURN VALUE             = ' CDLL-RET-VALUE.
+           MOVE 16 TO WS-JOB-RETURN-CODE.
+           GO TO 9999-END-OF-JOB.
+       9100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9999-END-OF-JOB
+      *   SINGLE EXIT POINT FOR BOTH NORMAL COMPLETION AND A FATAL
+      *   RETURN CODE FROM 'cfunc'.
+      *----------------------------------------------------------------
+       9999-END-OF-JOB.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE.
            GOBACK.
