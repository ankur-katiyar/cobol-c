@@ -0,0 +1,37 @@
+      ****************************************************************
+      *                                                              *
+      *   CKPTREC.CPY                                                *
+      *                                                              *
+      *   RESTART/CHECKPOINT RECORD.  WRITTEN TO THE CHECKPOINT      *
+      *   FILE AFTER EVERY SUCCESSFUL CALL TO 'cfunc' SO THAT A      *
+      *   RESTARTED RUN CAN SKIP PAST TRANSACTIONS THAT ALREADY      *
+      *   COMPLETED SUCCESSFULLY.  CKPT-RECORD-COUNT IS THE NUMBER   *
+      *   OF TRAN-FILE DETAIL RECORDS *READ* SO FAR (SUCCESSFUL OR   *
+      *   REJECTED) AND IS THE SKIP COUNT ON RESTART - IT MUST BE    *
+      *   THE PHYSICAL READ COUNT, NOT JUST THE SUCCESS COUNT, OR A  *
+      *   RUN WITH REJECTS MIXED IN WOULD RESYNC TO THE WRONG        *
+      *   RECORD AND RE-DRIVE AN ALREADY-SUCCESSFUL CALL THROUGH     *
+      *   'cfunc' ON RESTART.  CKPT-SUCCESS-COUNT AND                *
+      *   CKPT-REJECT-COUNT CARRY THE RUNNING TOTALS SEPARATELY SO   *
+      *   THEY CAN BE RESUMED WITHOUT BEING CONFUSED WITH THE SKIP   *
+      *   COUNT.                                                     *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL COPYBOOK.                      *
+      *     2026-08-09 DLM   SPLIT THE SKIP COUNT (PHYSICAL RECORDS  *
+      *                      READ) FROM THE SUCCESS COUNT AFTER      *
+      *                      FINDING THEY DRIFT APART WHEN REJECTS   *
+      *                      ARE MIXED IN WITH SUCCESSES.            *
+      *                                                              *
+      ****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(8).
+           05  CKPT-SUCCESS-COUNT      PIC 9(8).
+           05  CKPT-REJECT-COUNT       PIC 9(8).
+           05  CKPT-COUNTER            PIC 9(8).
+           05  CKPT-RET-VALUE          PIC S9(9) SIGN IS TRAILING
+                                       SEPARATE CHARACTER.
+           05  CKPT-HASH-TOTAL         PIC 9(12).
+           05  CKPT-TIMESTAMP          PIC X(26).
