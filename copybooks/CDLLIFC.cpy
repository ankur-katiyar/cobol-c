@@ -0,0 +1,28 @@
+      ****************************************************************
+      *                                                              *
+      *   CDLLIFC.CPY                                                *
+      *                                                               *
+      *   COMMON CALL INTERFACE LAYOUT FOR THE myCDLL VENDOR DLL.    *
+      *   EVERY PROGRAM THAT CALLS 'cfunc' MUST COPY THIS MEMBER     *
+      *   RATHER THAN RETYPING THE PICTURE CLAUSES, SO THE LAYOUT    *
+      *   CANNOT DRIFT OUT OF STEP WITH WHAT THE DLL ACTUALLY        *
+      *   EXPECTS ON THE CALL.                                       *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   EXTRACTED FROM Program1 INLINE          *
+      *                      WORKING-STORAGE.                        *
+      *     2026-08-09 DLM   ADDED CDLL-ENTRY-POINTER SO THE DLL     *
+      *                      ENTRY POINT CAN BE RESOLVED AT RUN      *
+      *                      TIME FROM A PARAMETER-SUPPLIED NAME     *
+      *                      INSTEAD OF BEING HARDCODED ON EVERY     *
+      *                      CALL STATEMENT.                         *
+      *                                                              *
+      ****************************************************************
+       01  CDLL-INTERFACE.
+           05  CDLL-STR                PIC X(20).
+           05  CDLL-COUNTER            PIC 9(8)  COMP-5.
+           05  CDLL-RET-VALUE          PIC S9(9) COMP-5.
+
+       01  CDLL-ENTRY-POINTER          USAGE PROCEDURE-POINTER.
