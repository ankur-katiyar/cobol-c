@@ -0,0 +1,19 @@
+      ****************************************************************
+      *                                                              *
+      *   UPCTLREC.CPY                                                *
+      *                                                              *
+      *   INDEPENDENT CONTROL-TOTAL RECORD SUPPLIED BY THE UPSTREAM  *
+      *   SYSTEM THAT FEEDS THE TRANSACTION FILE.  ONE RECORD PER    *
+      *   RUN, CARRYING THE RECORD COUNT AND HASH TOTAL THE          *
+      *   UPSTREAM SYSTEM BELIEVES IT SENT.  USED BY THE             *
+      *   RECONCILIATION PROGRAM ONLY - Program1 DOES NOT READ IT.   *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL COPYBOOK.                      *
+      *                                                              *
+      ****************************************************************
+       01  UPCTL-RECORD.
+           05  UPCTL-RECORD-COUNT      PIC 9(8).
+           05  UPCTL-HASH-TOTAL        PIC 9(12).
