@@ -0,0 +1,33 @@
+      ****************************************************************
+      *                                                              *
+      *   AUDTREC.CPY                                                *
+      *                                                              *
+      *   AUDIT LOG RECORD - ONE LINE WRITTEN FOR EVERY CALL TO      *
+      *   'cfunc', SUCCESSFUL OR NOT.  THIS IS THE PERMANENT RECORD  *
+      *   OF WHAT THE DLL WAS PASSED AND WHAT IT RETURNED, READ BACK *
+      *   BY THE SUMMARY REPORT AND RECONCILIATION PROGRAMS.         *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL COPYBOOK.                      *
+      *     2026-08-09 DLM   ADDED AUDIT-DISP-RETRY FOR THE FIRST,   *
+      *                      FAILING CALL OF A RETRY SEQUENCE - THE  *
+      *                      RETRY ITSELF STILL GETS ITS OWN RECORD  *
+      *                      UNDER RETRIED/REJECTED, SO BOTH         *
+      *                      INVOCATIONS NOW LEAVE A TRAIL.          *
+      *                                                              *
+      ****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(26).
+           05  AUDIT-RECORD-TYPE       PIC X(2).
+           05  AUDIT-STR               PIC X(20).
+           05  AUDIT-COUNTER           PIC 9(8).
+           05  AUDIT-RET-VALUE         PIC S9(9) SIGN IS TRAILING
+                                       SEPARATE CHARACTER.
+           05  AUDIT-DISPOSITION       PIC X(8).
+               88  AUDIT-DISP-OK            VALUE 'OK'.
+               88  AUDIT-DISP-RETRY          VALUE 'RETRY'.
+               88  AUDIT-DISP-RETRIED        VALUE 'RETRIED'.
+               88  AUDIT-DISP-REJECTED       VALUE 'REJECTED'.
+               88  AUDIT-DISP-FATAL          VALUE 'FATAL'.
