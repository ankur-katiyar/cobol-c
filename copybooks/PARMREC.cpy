@@ -0,0 +1,29 @@
+      ****************************************************************
+      *                                                              *
+      *   PARMREC.CPY                                                *
+      *                                                              *
+      *   MAINTENANCE PARAMETER CARD READ AT JOB START BY Program1.  *
+      *   LETS OPERATIONS SUPPLY THE str VALUE PASSED TO 'cfunc'     *
+      *   FOR A GIVEN RUN, SINCE DIFFERENT BUSINESS UNITS REQUIRE    *
+      *   DIFFERENT TAG VALUES.  WHEN THE PARAMETER FILE IS ABSENT   *
+      *   OR THE CARD IS BLANK, Program1 FALLS BACK TO ITS COMPILED  *
+      *   DEFAULT.                                                   *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL COPYBOOK.                      *
+      *     2026-08-09 DLM   ADDED PARM-ENTRY-POINT SO OPERATIONS    *
+      *                      CAN POINT A RUN AT A PATCHED OR         *
+      *                      VERSIONED BUILD OF THE VENDOR DLL       *
+      *                      WITHOUT A RECOMPILE.                    *
+      *     2026-08-09 DLM   WIDENED PARM-ENTRY-POINT FROM 8 TO 16   *
+      *                      CHARACTERS - VENDOR-VERSIONED ENTRY     *
+      *                      NAMES SUCH AS 'myCDLL_v2' WERE BEING    *
+      *                      SILENTLY TRUNCATED.                     *
+      *                                                              *
+      ****************************************************************
+       01  PARM-RECORD.
+           05  PARM-STR                PIC X(20).
+           05  PARM-ENTRY-POINT        PIC X(16).
+           05  FILLER                  PIC X(2).
