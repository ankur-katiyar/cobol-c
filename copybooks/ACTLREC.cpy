@@ -0,0 +1,32 @@
+      ****************************************************************
+      *                                                              *
+      *   ACTLREC.CPY                                                *
+      *                                                              *
+      *   ACTUAL RUN-TOTALS RECORD.  WRITTEN ONCE BY Program1 AT     *
+      *   END OF RUN AND READ BY THE RECONCILIATION PROGRAM.         *
+      *   ACTL-SUCCESS-COUNT/ACTL-REJECT-COUNT/ACTL-HASH-TOTAL ARE   *
+      *   COMPARED TO THE INDEPENDENT CONTROL TOTAL SUPPLIED BY THE  *
+      *   UPSTREAM SYSTEM (SEE UPCTLREC.CPY).  ACTL-FINAL-COUNTER    *
+      *   AND ACTL-LAST-RET-VALUE ARE DIAGNOSTIC ONLY - THE RAW      *
+      *   counter/ret-value FROM THE RUN'S LAST REAL CALL TO         *
+      *   'cfunc', FOR TRIAGE - THE UPSTREAM SYSTEM HAS NO           *
+      *   INDEPENDENT NOTION OF A "LAST counter" TO RECONCILE THEM   *
+      *   AGAINST, SO THEY ARE NOT PART OF THE MISMATCH CHECK.       *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL COPYBOOK.                      *
+      *     2026-08-09 DLM   CLARIFIED THAT ACTL-FINAL-COUNTER AND   *
+      *                      ACTL-LAST-RET-VALUE ARE DIAGNOSTIC      *
+      *                      ONLY AND NOT COMPARED AGAINST AN        *
+      *                      INDEPENDENT TOTAL.                      *
+      *                                                              *
+      ****************************************************************
+       01  ACTL-TOTALS-RECORD.
+           05  ACTL-SUCCESS-COUNT      PIC 9(8).
+           05  ACTL-REJECT-COUNT       PIC 9(8).
+           05  ACTL-HASH-TOTAL         PIC 9(12).
+           05  ACTL-FINAL-COUNTER      PIC 9(8).
+           05  ACTL-LAST-RET-VALUE     PIC S9(9) SIGN IS TRAILING
+                                       SEPARATE CHARACTER.
