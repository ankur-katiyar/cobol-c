@@ -0,0 +1,24 @@
+      ****************************************************************
+      *                                                              *
+      *   TRANREC.CPY                                                *
+      *                                                              *
+      *   TRANSACTION INPUT RECORD FOR THE myCDLL DRIVER PROGRAMS.   *
+      *   ONE RECORD PER CALL TO 'cfunc'.                            *
+      *                                                              *
+      *   MODIFICATION HISTORY                                      *
+      *     DATE       INIT  DESCRIPTION                             *
+      *     ---------- ----  ------------------------------------    *
+      *     2026-08-09 DLM   ORIGINAL COPYBOOK.                      *
+      *     2026-08-09 DLM   ADDED TRAN-RECORD-TYPE SO A SINGLE      *
+      *                      TRANSACTION FILE CAN CARRY BOTH         *
+      *                      REGULAR AND ADJUSTMENT COUNTER          *
+      *                      RECORDS, EACH VALIDATED AGAINST ITS     *
+      *                      OWN counter RANGE.                      *
+      *                                                              *
+      ****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-RECORD-TYPE        PIC X(2).
+               88  TRAN-TYPE-REGULAR       VALUE 'RG'.
+               88  TRAN-TYPE-ADJUSTMENT    VALUE 'AJ'.
+           05  TRAN-STR                PIC X(20).
+           05  TRAN-COUNTER            PIC 9(8).
